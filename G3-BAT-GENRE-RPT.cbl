@@ -0,0 +1,125 @@
+      ******************************************************************
+      *PROGRAM:  Vuflix Genre Sales Analytics
+      *AUTHOR:   Priya Chandran
+      *DATE:     6/16/2014
+      *ABSTRACT: Joins VTP-FILE to VML-FILE to total units sold and
+      *          revenue by genre, broken down by purchase month, for
+      *          management sales analysis.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. G3-BAT-GENRE-RPT IS INITIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY SELECT-VFX-PUR.
+       COPY SELECT-VFX-MOV.
+       COPY SELECT-GENRE-RPT.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FD-VFX-PUR.
+       COPY FD-VFX-MOV.
+       COPY FD-GENRE-RPT.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-GENRE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+       OPEN INPUT  VTP-FILE
+                   VML-FILE.
+       OPEN OUTPUT GENRE-RPT.
+       PERFORM 200-ACCUMULATE.
+       PERFORM 400-PRINT-REPORT.
+       CLOSE   VTP-FILE
+               VML-FILE
+               GENRE-RPT.
+       GOBACK.
+      ******************************************************************
+       200-ACCUMULATE.
+       PERFORM UNTIL WS-EOF-VTP = 'Y'
+           READ VTP-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-VTP
+               NOT AT END
+                   PERFORM 210-ACCUMULATE-DETAIL
+           END-READ
+       END-PERFORM.
+      ******************************************************************
+       210-ACCUMULATE-DETAIL.
+       ADD 1 TO WS-VTP-CTR.
+       MOVE VTP-VML-ID-KEY TO VML-ID-KEY.
+       READ VML-FILE KEY VML-ID
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               PERFORM 220-FIND-GENRE
+               IF WS-GX NOT = ZERO
+                   PERFORM 230-POST-TOTALS
+               END-IF
+       END-READ.
+      ******************************************************************
+       220-FIND-GENRE.
+       MOVE ZERO TO WS-GX.
+       PERFORM VARYING WS-MX FROM 1 BY 1 UNTIL WS-MX > WS-GENRE-CTR
+           IF WS-GENRE-NAME (WS-MX) = VML-GENRE
+               MOVE WS-MX TO WS-GX
+           END-IF
+       END-PERFORM.
+       IF WS-GX = ZERO
+           IF WS-GENRE-CTR < 30
+               ADD 1 TO WS-GENRE-CTR
+               MOVE WS-GENRE-CTR TO WS-GX
+               MOVE VML-GENRE    TO WS-GENRE-NAME (WS-GX)
+               MOVE ZERO         TO WS-GENRE-QTY (WS-GX)
+               MOVE ZERO         TO WS-GENRE-TOTAL (WS-GX)
+               PERFORM VARYING WS-MX FROM 1 BY 1 UNTIL WS-MX > 12
+                   MOVE ZERO TO WS-GM-QTY (WS-GX, WS-MX)
+                   MOVE ZERO TO WS-GM-TOTAL (WS-GX, WS-MX)
+               END-PERFORM
+           ELSE
+               ADD 1 TO WS-GENRE-OVFL-CTR
+           END-IF
+       END-IF.
+      ******************************************************************
+       230-POST-TOTALS.
+       ADD 1         TO WS-GENRE-QTY (WS-GX).
+       ADD VML-PRICE TO WS-GENRE-TOTAL (WS-GX).
+       ADD 1         TO WS-GM-QTY (WS-GX, VTP-PUR-MONTH).
+       ADD VML-PRICE TO WS-GM-TOTAL (WS-GX, VTP-PUR-MONTH).
+      ******************************************************************
+       400-PRINT-REPORT.
+       WRITE GENRE-LINE FROM WS-HDR1.
+       WRITE GENRE-LINE FROM WS-HDR2.
+       WRITE GENRE-LINE FROM WS-BLANK-LINE.
+       PERFORM VARYING WS-GX FROM 1 BY 1 UNTIL WS-GX > WS-GENRE-CTR
+           PERFORM 410-PRINT-GENRE
+       END-PERFORM.
+       MOVE 'VTP PURCHASE RECORDS READ.........' TO WS-CTR-LABEL.
+       MOVE WS-VTP-CTR TO WS-CTR-VALUE.
+       WRITE GENRE-LINE FROM WS-CTR-LINE.
+       IF WS-GENRE-OVFL-CTR > 0
+           MOVE 'GENRES SKIPPED (TABLE FULL)......' TO WS-CTR-LABEL
+           MOVE WS-GENRE-OVFL-CTR TO WS-CTR-VALUE
+           WRITE GENRE-LINE FROM WS-CTR-LINE
+       END-IF.
+      ******************************************************************
+       410-PRINT-GENRE.
+       MOVE WS-GENRE-NAME (WS-GX)  TO WS-GL-NAME.
+       MOVE WS-GENRE-QTY (WS-GX)   TO WS-GL-QTY.
+       MOVE WS-GENRE-TOTAL (WS-GX) TO WS-GL-TOTAL.
+       WRITE GENRE-LINE FROM WS-GENRE-DTL.
+       WRITE GENRE-LINE FROM WS-MONTH-HDR.
+       PERFORM VARYING WS-MX FROM 1 BY 1 UNTIL WS-MX > 12
+           IF WS-GM-QTY (WS-GX, WS-MX) NOT = ZERO
+               PERFORM 420-PRINT-MONTH
+           END-IF
+       END-PERFORM.
+       WRITE GENRE-LINE FROM WS-BLANK-LINE.
+      ******************************************************************
+       420-PRINT-MONTH.
+       MOVE WS-MX                     TO WS-ML-MONTH.
+       MOVE WS-GM-QTY (WS-GX, WS-MX)   TO WS-ML-QTY.
+       MOVE WS-GM-TOTAL (WS-GX, WS-MX) TO WS-ML-TOTAL.
+       WRITE GENRE-LINE FROM WS-MONTH-LINE.
