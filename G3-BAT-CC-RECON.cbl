@@ -0,0 +1,221 @@
+      ******************************************************************
+      *PROGRAM:  Vuflix VTP/CC-TRAN Nightly Reconciliation
+      *AUTHOR:   Priya Chandran
+      *DATE:     6/2/2014
+      *ABSTRACT: Cross-checks VTP-FILE purchases against CC-TRAN-FILE
+      *          charges posted by G3-LINK-CC-TRANS and prints an
+      *          exceptions report of purchases with no matching
+      *          charge and charges with no matching purchase.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. G3-BAT-CC-RECON IS INITIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY SELECT-VFX-PUR.
+       COPY SELECT-VFX-MOV.
+       COPY SELECT-CC-TRAN.
+       COPY SELECT-RECON-RPT.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FD-VFX-PUR.
+       COPY FD-VFX-MOV.
+       COPY FD-CC-TRAN.
+       COPY FD-RECON-RPT.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-RECON.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+       OPEN INPUT  VTP-FILE
+                   VML-FILE
+                   CC-TRAN-FILE.
+       OPEN OUTPUT RECON-RPT.
+       PERFORM 150-BUILD-REFUND-TBL.
+       PERFORM 100-HEADER.
+       PERFORM 200-CHECK-VTP-TO-CC.
+       PERFORM 300-CHECK-CC-TO-VTP.
+       PERFORM 900-FOOTER.
+       CLOSE   VTP-FILE
+               VML-FILE
+               CC-TRAN-FILE
+               RECON-RPT.
+       GOBACK.
+      ******************************************************************
+       100-HEADER.
+       WRITE RECON-LINE FROM WS-HDR1.
+       WRITE RECON-LINE FROM WS-HDR2.
+      ******************************************************************
+       150-BUILD-REFUND-TBL.
+       PERFORM UNTIL WS-REFUND-BUILD-DONE = 'Y'
+           READ CC-TRAN-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-REFUND-BUILD-DONE
+               NOT AT END
+                   IF TRAN-TYPE-REFUND
+                       PERFORM 155-ADD-REFUND-ENTRY
+                   END-IF
+           END-READ
+       END-PERFORM.
+       CLOSE CC-TRAN-FILE.
+       OPEN INPUT CC-TRAN-FILE.
+      ******************************************************************
+       155-ADD-REFUND-ENTRY.
+       IF WS-REFUND-TBL-CTR < 200
+           ADD 1 TO WS-REFUND-TBL-CTR
+           MOVE CC-TRAN-REF-TSTAMP
+               TO WS-REFUND-ENTRY (WS-REFUND-TBL-CTR)
+       ELSE
+           ADD 1 TO WS-REFUND-OVFL-CTR
+       END-IF.
+      ******************************************************************
+       200-CHECK-VTP-TO-CC.
+       PERFORM UNTIL WS-EOF-VTP = 'Y'
+           READ VTP-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-VTP
+               NOT AT END
+                   PERFORM 210-VTP-DETAIL
+           END-READ
+       END-PERFORM.
+      ******************************************************************
+       210-VTP-DETAIL.
+       ADD 1 TO WS-VTP-CTR.
+       MOVE VTP-VML-ID-KEY TO VML-ID-KEY.
+       READ VML-FILE KEY VML-ID
+           INVALID KEY
+               MOVE SPACES TO WS-MATCH-ITEM
+           NOT INVALID KEY
+               MOVE VML-TITLE TO WS-MATCH-ITEM
+       END-READ.
+       MOVE 'N' TO WS-FOUND-SW.
+       MOVE VTP-VM-ID-KEY TO CC-ID.
+       START CC-TRAN-FILE KEY NOT LESS THAN CC-ID
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               PERFORM 220-SCAN-CC-FOR-VTP
+       END-START.
+       IF WS-FOUND-SW NOT = 'Y'
+           ADD 1 TO WS-NOCHG-CTR
+           MOVE VTP-VM-ID-KEY  TO WS-DTL-MEMBER
+           MOVE VTP-VML-ID-KEY TO WS-DTL-TITLE-ID
+           MOVE WS-MATCH-ITEM  TO WS-DTL-ITEM
+           MOVE VTP-PRICE      TO WS-DTL-PRICE
+           MOVE 'NO CHARGE ON FILE'   TO WS-DTL-EXCEPTION
+           WRITE RECON-LINE FROM WS-DTL-LINE
+       END-IF.
+      ******************************************************************
+       220-SCAN-CC-FOR-VTP.
+       MOVE 'N' TO WS-SCAN-DONE.
+       PERFORM UNTIL WS-SCAN-DONE = 'Y'
+           READ CC-TRAN-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-SCAN-DONE
+               NOT AT END
+                   IF CC-ID NOT = VTP-VM-ID-KEY
+                       MOVE 'Y' TO WS-SCAN-DONE
+                   ELSE
+                       IF TRAN-TYPE-PURCHASE
+                          AND CC-TRAN-ITEM  = WS-MATCH-ITEM
+                          AND CC-TRAN-PRICE = VTP-PRICE
+                           MOVE 'Y' TO WS-FOUND-SW
+                           MOVE 'Y' TO WS-SCAN-DONE
+                       END-IF
+                   END-IF
+           END-READ
+       END-PERFORM.
+      ******************************************************************
+       300-CHECK-CC-TO-VTP.
+       CLOSE CC-TRAN-FILE.
+       OPEN INPUT CC-TRAN-FILE.
+       PERFORM UNTIL WS-EOF-CC = 'Y'
+           READ CC-TRAN-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-CC
+               NOT AT END
+                   IF TRAN-TYPE-PURCHASE
+                       PERFORM 310-CC-DETAIL
+                   END-IF
+           END-READ
+       END-PERFORM.
+      ******************************************************************
+       310-CC-DETAIL.
+       ADD 1 TO WS-CC-CTR.
+       MOVE 'N' TO WS-FOUND-SW.
+       MOVE CC-ID TO VTP-VM-ID-KEY.
+       START VTP-FILE KEY NOT LESS THAN VTP-VM-ID-KEY
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               PERFORM 320-SCAN-VTP-FOR-CC
+       END-START.
+       IF WS-FOUND-SW NOT = 'Y'
+           PERFORM 330-CHECK-REFUNDED
+       END-IF.
+       IF WS-FOUND-SW NOT = 'Y'
+           ADD 1 TO WS-NOPUR-CTR
+           MOVE CC-ID          TO WS-DTL-MEMBER
+           MOVE ZERO           TO WS-DTL-TITLE-ID
+           MOVE CC-TRAN-ITEM   TO WS-DTL-ITEM
+           MOVE CC-TRAN-PRICE  TO WS-DTL-PRICE
+           MOVE 'NO PURCHASE ON FILE' TO WS-DTL-EXCEPTION
+           WRITE RECON-LINE FROM WS-DTL-LINE
+       END-IF.
+      ******************************************************************
+       330-CHECK-REFUNDED.
+       MOVE ZERO TO WS-RX.
+       PERFORM VARYING WS-RX FROM 1 BY 1
+               UNTIL WS-RX > WS-REFUND-TBL-CTR
+           IF WS-REFUND-ENTRY (WS-RX) = CC-TRAN-TSTAMP
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF
+       END-PERFORM.
+      ******************************************************************
+       320-SCAN-VTP-FOR-CC.
+       MOVE 'N' TO WS-SCAN-DONE.
+       PERFORM UNTIL WS-SCAN-DONE = 'Y'
+           READ VTP-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-SCAN-DONE
+               NOT AT END
+                   IF VTP-VM-ID-KEY NOT = CC-ID
+                       MOVE 'Y' TO WS-SCAN-DONE
+                   ELSE
+                       MOVE VTP-VML-ID-KEY TO VML-ID-KEY
+                       READ VML-FILE KEY VML-ID
+                           INVALID KEY
+                               MOVE SPACES TO WS-MATCH-ITEM
+                           NOT INVALID KEY
+                               MOVE VML-TITLE TO WS-MATCH-ITEM
+                       END-READ
+                       IF CC-TRAN-ITEM  = WS-MATCH-ITEM
+                          AND CC-TRAN-PRICE = VTP-PRICE
+                           MOVE 'Y' TO WS-FOUND-SW
+                           MOVE 'Y' TO WS-SCAN-DONE
+                       END-IF
+                   END-IF
+           END-READ
+       END-PERFORM.
+      ******************************************************************
+       900-FOOTER.
+       MOVE 'VTP PURCHASE RECORDS READ.........' TO WS-CTR-LABEL.
+       MOVE WS-VTP-CTR TO WS-CTR-VALUE.
+       WRITE RECON-LINE FROM WS-CTR-LINE.
+       MOVE 'CC-TRAN CHARGE RECORDS READ.......' TO WS-CTR-LABEL.
+       MOVE WS-CC-CTR TO WS-CTR-VALUE.
+       WRITE RECON-LINE FROM WS-CTR-LINE.
+       MOVE 'PURCHASES WITH NO CHARGE..........' TO WS-CTR-LABEL.
+       MOVE WS-NOCHG-CTR TO WS-CTR-VALUE.
+       WRITE RECON-LINE FROM WS-CTR-LINE.
+       MOVE 'CHARGES WITH NO PURCHASE..........' TO WS-CTR-LABEL.
+       MOVE WS-NOPUR-CTR TO WS-CTR-VALUE.
+       WRITE RECON-LINE FROM WS-CTR-LINE.
+       IF WS-REFUND-OVFL-CTR > 0
+           MOVE 'REFUNDS SKIPPED (TABLE FULL)......' TO WS-CTR-LABEL
+           MOVE WS-REFUND-OVFL-CTR TO WS-CTR-VALUE
+           WRITE RECON-LINE FROM WS-CTR-LINE
+       END-IF.
