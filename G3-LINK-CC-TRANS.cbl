@@ -8,26 +8,107 @@
        PROGRAM-ID. G3-LINK-CC-TRANS IS INITIAL.
       ******************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
        COPY SELECT-CC-TRAN.
       ******************************************************************
        DATA DIVISION.
+       FILE SECTION.
        COPY FD-CC-TRAN.
        WORKING-STORAGE SECTION.
        COPY WS-CAP1.
-       
+       COPY WS-VANTIV.
+       COPY WS-PROC-ROUTE.
+
        LINKAGE SECTION.
        01  LK-CC-ID                PIC 9(8).
-       01  LK-PRICE                PIC 99V99.
-       01  LK-PURITEM              PIC X(25).
-       
-       PROCEDURE DIVISION USING LK-CC-ID, LK-PRICE, LK-PURITEM.
+       01  LK-PRICE                PIC 9(3)V99.
+       01  LK-PURITEM              PIC X(30).
+       01  LK-TRAN-TYPE            PIC X(01).
+           88  LK-TRAN-TYPE-REFUND     VALUE 'R'.
+       01  LK-REF-TSTAMP           PIC X(21).
+       01  LK-CARD-NUMBER          PIC X(16).
+       01  LK-TRAN-RESULT          PIC X(01).
+           88  LK-TRAN-APPROVED        VALUE 'A'.
+           88  LK-TRAN-DECLINED        VALUE 'D'.
+
+       PROCEDURE DIVISION USING LK-CC-ID, LK-PRICE, LK-PURITEM,
+                                 LK-TRAN-TYPE, LK-REF-TSTAMP,
+                                 LK-CARD-NUMBER, LK-TRAN-RESULT.
        100-MAIN.
            OPEN I-O CC-TRAN-FILE
+           MOVE SPACES TO WS-FOUND-REF-TS
+           IF LK-TRAN-TYPE-REFUND
+               PERFORM 150-FIND-ORIG-CHARGE
+           END-IF
            MOVE LK-CC-ID TO CC-ID
            MOVE FUNCTION CURRENT-DATE TO CC-TRAN-TSTAMP.
-           MOVE 'W' TO TRAN-TYPE
-           MOVE LK-PRICE TO CC-TRAN-PRICE.
            MOVE LK-PURITEM TO CC-TRAN-ITEM.
+           MOVE WS-FOUND-REF-TS TO CC-TRAN-REF-TSTAMP.
+           MOVE WS-FOUND-REF-TS TO LK-REF-TSTAMP.
+           PERFORM 200-ROUTE-PROCESSOR.
+           MOVE WS-CARD-BRAND TO CC-TRAN-BRAND.
+           IF WS-BRAND-UNKNOWN
+               MOVE 'D' TO TRAN-TYPE
+               MOVE ZERO TO CC-TRAN-PRICE
+               SET LK-TRAN-DECLINED TO TRUE
+           ELSE
+               MOVE LK-TRAN-TYPE TO TRAN-TYPE
+               IF TRAN-TYPE-REFUND
+                   COMPUTE CC-TRAN-PRICE = 0 - LK-PRICE
+               ELSE
+                   MOVE LK-PRICE TO CC-TRAN-PRICE
+               END-IF
+               SET LK-TRAN-APPROVED TO TRUE
+           END-IF.
            WRITE CC-TRAN-REC.
            CLOSE CC-TRAN-FILE.
-       EXIT PROGRAM.
\ No newline at end of file
+       EXIT PROGRAM.
+      ******************************************************************
+       150-FIND-ORIG-CHARGE.
+       MOVE LK-CC-ID TO CC-ID.
+       START CC-TRAN-FILE KEY NOT LESS THAN CC-ID
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               PERFORM 160-SCAN-FOR-ORIG-CHARGE
+       END-START.
+      ******************************************************************
+       160-SCAN-FOR-ORIG-CHARGE.
+       MOVE 'N' TO WS-SCAN-DONE.
+       PERFORM UNTIL WS-SCAN-DONE = 'Y'
+           READ CC-TRAN-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-SCAN-DONE
+               NOT AT END
+                   IF CC-ID NOT = LK-CC-ID
+                       MOVE 'Y' TO WS-SCAN-DONE
+                   ELSE
+                       IF TRAN-TYPE-PURCHASE
+                          AND CC-TRAN-ITEM  = LK-PURITEM
+                          AND CC-TRAN-PRICE = LK-PRICE
+                           MOVE CC-TRAN-TSTAMP TO WS-FOUND-REF-TS
+                           MOVE 'Y' TO WS-SCAN-DONE
+                       END-IF
+                   END-IF
+           END-READ
+       END-PERFORM.
+      ******************************************************************
+       200-ROUTE-PROCESSOR.
+       EVALUATE LK-CARD-NUMBER (1:1)
+           WHEN '4'
+               MOVE 'VISA' TO WS-CARD-BRAND
+               MOVE WS-CAP1-MERCHANT-ID   TO WS-ACTIVE-MERCHANT-ID
+           WHEN '5'
+               MOVE 'MSTR' TO WS-CARD-BRAND
+               MOVE WS-CAP1-MERCHANT-ID   TO WS-ACTIVE-MERCHANT-ID
+           WHEN '3'
+               MOVE 'AMEX' TO WS-CARD-BRAND
+               MOVE WS-VANTIV-MERCHANT-ID TO WS-ACTIVE-MERCHANT-ID
+           WHEN '6'
+               MOVE 'DISC' TO WS-CARD-BRAND
+               MOVE WS-VANTIV-MERCHANT-ID TO WS-ACTIVE-MERCHANT-ID
+           WHEN OTHER
+               MOVE 'UNKN' TO WS-CARD-BRAND
+               MOVE WS-CAP1-MERCHANT-ID   TO WS-ACTIVE-MERCHANT-ID
+       END-EVALUATE.
\ No newline at end of file
