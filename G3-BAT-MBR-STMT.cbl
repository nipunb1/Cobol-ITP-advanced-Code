@@ -0,0 +1,159 @@
+      ******************************************************************
+      *PROGRAM:  Vuflix Monthly Member Statement
+      *AUTHOR:   Priya Chandran
+      *DATE:     6/9/2014
+      *ABSTRACT: Loops all of VM-FILE and prints one mailing-ready
+      *          statement page per member listing every title
+      *          purchased in the prior calendar month (title/genre/
+      *          price from VML-FILE via VTP-FILE) with a running
+      *          total, using the same address layout as VFX-4-ORIG.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. G3-BAT-MBR-STMT IS INITIAL.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY SELECT-VFX-MBR.
+       COPY SELECT-VFX-MOV.
+       COPY SELECT-VFX-PUR.
+       COPY SELECT-ZIP.
+       COPY SELECT-STMT-RPT.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       COPY FD-VFX-MBR.
+       COPY FD-VFX-MOV.
+       COPY FD-VFX-PUR.
+       COPY FD-ZIP.
+       COPY FD-STMT-RPT.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-STMT.
+       COPY WS-ORIG-ADDR.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       000-MAIN.
+       MOVE FUNCTION CURRENT-DATE TO WS-CUR-TSTAMP.
+       IF WS-CUR-MONTH = 01
+           COMPUTE WS-STMT-YEAR = WS-CUR-YEAR - 1
+           MOVE 12 TO WS-STMT-MONTH
+       ELSE
+           MOVE WS-CUR-YEAR TO WS-STMT-YEAR
+           COMPUTE WS-STMT-MONTH = WS-CUR-MONTH - 1
+       END-IF.
+       OPEN INPUT  VM-FILE
+                   VML-FILE
+                   VTP-FILE
+                   ZIP-MST-OUT.
+       OPEN OUTPUT STMT-RPT.
+       PERFORM UNTIL WS-EOF-VM = 'Y'
+           READ VM-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-VM
+               NOT AT END
+                   PERFORM 200-BUILD-STATEMENT
+           END-READ
+       END-PERFORM.
+       PERFORM 900-FOOTER.
+       CLOSE   VM-FILE
+               VML-FILE
+               VTP-FILE
+               ZIP-MST-OUT
+               STMT-RPT.
+       GOBACK.
+      ******************************************************************
+       900-FOOTER.
+       MOVE 'MEMBER STATEMENTS PRINTED.........' TO WS-CTR-LABEL.
+       MOVE WS-MBR-CTR TO WS-CTR-VALUE.
+       WRITE STMT-LINE FROM WS-CTR-LINE.
+       MOVE 'TITLE LINES PRINTED...............' TO WS-CTR-LABEL.
+       MOVE WS-STMT-CTR TO WS-CTR-VALUE.
+       WRITE STMT-LINE FROM WS-CTR-LINE.
+      ******************************************************************
+       200-BUILD-STATEMENT.
+       ADD 1 TO WS-MBR-CTR.
+       PERFORM 210-ZIP-LOOKUP.
+       MOVE ZERO TO WS-RUNNING-TOTAL.
+       MOVE 'N'  TO WS-ANY-TITLE.
+       WRITE STMT-LINE FROM WS-ADDR-LINE1.
+       WRITE STMT-LINE FROM WS-ADDR-LINE2.
+       WRITE STMT-LINE FROM WS-ADDR-LINE3.
+       WRITE STMT-LINE FROM WS-ADDR-LINE4.
+       WRITE STMT-LINE FROM WS-BLANK-LINE.
+       WRITE STMT-LINE FROM WS-TITLE-HDR.
+       MOVE VM-ID TO VTP-VM-ID-KEY.
+       START VTP-FILE KEY NOT LESS THAN VTP-VM-ID-KEY
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               PERFORM 220-SCAN-VTP-FOR-MEMBER
+       END-START.
+       IF WS-ANY-TITLE = 'N'
+           WRITE STMT-LINE FROM WS-NOACTIVITY-LINE
+       ELSE
+           MOVE WS-RUNNING-TOTAL TO WS-TOT-PRICE
+           WRITE STMT-LINE FROM WS-TOTAL-LINE
+       END-IF.
+       WRITE STMT-LINE FROM WS-BLANK-LINE.
+       WRITE STMT-LINE FROM WS-BLANK-LINE.
+      ******************************************************************
+       210-ZIP-LOOKUP.
+       MOVE VM-ZIP TO ZIP-KEY.
+       READ ZIP-MST-OUT KEY IS ZIP-KEY
+           INVALID KEY
+               MOVE SPACES TO VFX-4-ORIG-CITY
+               MOVE SPACES TO VFX-4-ORIG-STATE
+           NOT INVALID KEY
+               MOVE ZIP-CITYO  TO VFX-4-ORIG-CITY
+               MOVE ZIP-STATEO TO VFX-4-ORIG-STATE
+       END-READ.
+       MOVE VM-ID      TO VFX-4-ORIG-ID.
+       MOVE VM-FNAME   TO VFX-4-ORIG-FNAME.
+       MOVE VM-LNAME   TO VFX-4-ORIG-LNAME.
+       MOVE VM-ADDRESS TO VFX-4-ORIG-ADDRESS.
+       MOVE VM-ZIP     TO VFX-4-ORIG-ZIP.
+       MOVE VFX-4-ORIG-ID      TO WS-A-ID.
+       MOVE VFX-4-ORIG-FNAME   TO WS-A-FNAME.
+       MOVE VFX-4-ORIG-LNAME   TO WS-A-LNAME.
+       MOVE VFX-4-ORIG-ADDRESS TO WS-A-ADDR.
+       MOVE VFX-4-ORIG-CITY    TO WS-A-CITY.
+       MOVE VFX-4-ORIG-STATE   TO WS-A-STATE.
+       MOVE VFX-4-ORIG-ZIP     TO WS-A-ZIP.
+      ******************************************************************
+       220-SCAN-VTP-FOR-MEMBER.
+       MOVE 'N' TO WS-SCAN-DONE.
+       PERFORM UNTIL WS-SCAN-DONE = 'Y'
+           READ VTP-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-SCAN-DONE
+               NOT AT END
+                   IF VTP-VM-ID-KEY NOT = VM-ID
+                       MOVE 'Y' TO WS-SCAN-DONE
+                   ELSE
+                       IF VTP-PUR-YEAR  = WS-STMT-YEAR
+                          AND VTP-PUR-MONTH = WS-STMT-MONTH
+                           PERFORM 230-PRINT-TITLE
+                       END-IF
+                   END-IF
+           END-READ
+       END-PERFORM.
+      ******************************************************************
+       230-PRINT-TITLE.
+       MOVE 'Y' TO WS-ANY-TITLE.
+       ADD 1 TO WS-STMT-CTR.
+       MOVE VTP-VML-ID-KEY TO VML-ID-KEY.
+       READ VML-FILE KEY VML-ID
+           INVALID KEY
+               MOVE SPACES TO VML-TITLE
+               MOVE SPACES TO VML-GENRE
+               MOVE ZERO   TO VML-PRICE
+           NOT INVALID KEY
+               CONTINUE
+       END-READ.
+       MOVE VTP-VML-ID-KEY TO WS-T-ID.
+       MOVE VML-TITLE      TO WS-T-TITLE.
+       MOVE VML-GENRE      TO WS-T-GENRE.
+       MOVE VML-PRICE      TO WS-T-PRICE.
+       ADD VML-PRICE TO WS-RUNNING-TOTAL.
+       WRITE STMT-LINE FROM WS-TITLE-DTL.
