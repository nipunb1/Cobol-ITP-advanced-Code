@@ -0,0 +1,18 @@
+      ******************************************************************
+      *COPYBOOK: WS-ORIG-ADDR
+      *ABSTRACT: Member mailing-address block, shared by any program
+      *          that has to print or confirm a member's address
+      *          (originally the CHECKSCREEN confirmation fields in
+      *          G3-VFX-4-MOV-PUR).
+      ******************************************************************
+       01  VFX-4-ORIG.
+           05  VFX-4-ORIG-ID       PIC 9(08).
+           05  VFX-4-ORIG-FNAME    PIC X(15).
+           05  VFX-4-ORIG-LNAME    PIC X(15).
+           05  VFX-4-ORIG-ADDRESS  PIC X(25).
+           05  VFX-4-ORIG-CITY     PIC X(20).
+           05  VFX-4-ORIG-STATE    PIC X(02).
+           05  VFX-4-ORIG-ZIP      PIC 9(05).
+           05  VFX-4-ORIG-PHONE    PIC X(10).
+           05  VFX-4-ORIG-EMAIL    PIC X(30).
+           05  VFX-4-ORIG-CC       PIC X(16).
