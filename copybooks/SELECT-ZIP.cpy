@@ -0,0 +1,9 @@
+      ******************************************************************
+      *COPYBOOK: SELECT-ZIP
+      *ABSTRACT: FILE-CONTROL entry for the zip code master.
+      ******************************************************************
+           SELECT ZIP-MST-OUT ASSIGN TO ZIPFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ZIP-KEY
+               FILE STATUS IS WS-ZIP-STATUS.
