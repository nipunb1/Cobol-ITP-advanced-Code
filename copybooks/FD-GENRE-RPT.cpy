@@ -0,0 +1,7 @@
+      ******************************************************************
+      *COPYBOOK: FD-GENRE-RPT
+      *ABSTRACT: FD and record layout for the genre sales analytics
+      *          report.
+      ******************************************************************
+       FD  GENRE-RPT.
+       01  GENRE-LINE                  PIC X(80).
