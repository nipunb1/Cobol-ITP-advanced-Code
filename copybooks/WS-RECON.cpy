@@ -0,0 +1,50 @@
+      ******************************************************************
+      *COPYBOOK: WS-RECON
+      *ABSTRACT: Working storage for the VTP/CC-TRAN reconciliation
+      *          batch report.
+      ******************************************************************
+       01  WS-RECON-FIELDS.
+           05  WS-RECON-RPT-STATUS     PIC X(02).
+           05  WS-VTP-STATUS           PIC X(02).
+           05  WS-VML-STATUS           PIC X(02).
+           05  WS-CC-TRAN-STATUS       PIC X(02).
+           05  WS-EOF-VTP              PIC X(01) VALUE 'N'.
+           05  WS-EOF-CC               PIC X(01) VALUE 'N'.
+           05  WS-SCAN-DONE            PIC X(01).
+           05  WS-FOUND-SW             PIC X(01).
+           05  WS-VTP-CTR              PIC 9(05) COMP VALUE ZERO.
+           05  WS-CC-CTR               PIC 9(05) COMP VALUE ZERO.
+           05  WS-NOCHG-CTR            PIC 9(05) COMP VALUE ZERO.
+           05  WS-NOPUR-CTR            PIC 9(05) COMP VALUE ZERO.
+           05  WS-MATCH-ITEM           PIC X(30).
+           05  WS-REFUND-BUILD-DONE    PIC X(01) VALUE 'N'.
+           05  WS-REFUND-TBL-CTR       PIC 9(03) COMP VALUE ZERO.
+           05  WS-REFUND-OVFL-CTR      PIC 9(05) COMP VALUE ZERO.
+           05  WS-RX                   PIC 9(03) COMP.
+           05  WS-REFUND-TBL.
+               10  WS-REFUND-ENTRY     PIC X(21) OCCURS 200 TIMES.
+
+       01  WS-HDR1.
+           05  FILLER PIC X(59) VALUE
+       'VUFLIX NIGHTLY RECONCILIATION - VTP-FILE VS CC-TRAN-FILE'.
+           05  FILLER PIC X(21) VALUE SPACES.
+
+       01  WS-HDR2.
+           05  FILLER PIC X(63) VALUE
+       'MEMBER    TITLE   ITEM                      PRICE  EXCEPTION'.
+           05  FILLER PIC X(17) VALUE SPACES.
+
+       01  WS-DTL-LINE.
+           05  WS-DTL-MEMBER           PIC 9(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DTL-TITLE-ID         PIC 9(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DTL-ITEM             PIC X(30).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-DTL-PRICE            PIC ZZZ9.99.
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DTL-EXCEPTION        PIC X(21).
+
+       01  WS-CTR-LINE.
+           05  WS-CTR-LABEL            PIC X(35).
+           05  WS-CTR-VALUE            PIC ZZZZ9.
