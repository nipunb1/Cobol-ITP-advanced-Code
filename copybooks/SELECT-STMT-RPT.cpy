@@ -0,0 +1,8 @@
+      ******************************************************************
+      *COPYBOOK: SELECT-STMT-RPT
+      *ABSTRACT: FILE-CONTROL entry for the monthly member statement
+      *          report.
+      ******************************************************************
+           SELECT STMT-RPT ASSIGN TO STMTRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STMT-RPT-STATUS.
