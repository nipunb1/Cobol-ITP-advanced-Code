@@ -0,0 +1,12 @@
+      ******************************************************************
+      *COPYBOOK: FD-BMK
+      *ABSTRACT: FD and record layout for the Vuflix browse bookmark
+      *          file (last title id shown, per operator per member).
+      ******************************************************************
+       FD  BMK-FILE.
+       01  BMK-REC.
+           05  BMK-KEY.
+               10  BMK-OPERATOR-ID     PIC X(08).
+               10  BMK-VM-ID           PIC 9(08).
+           05  BMK-VML-ID              PIC 9(06).
+           05  FILLER                  PIC X(10).
