@@ -0,0 +1,8 @@
+      ******************************************************************
+      *COPYBOOK: WS-CAP1
+      *ABSTRACT: Working storage for the Capital One acquirer link.
+      ******************************************************************
+       01  WS-CAP1-FIELDS.
+           05  WS-CAP1-MERCHANT-ID     PIC X(10) VALUE 'CAP1MID001'.
+           05  WS-CAP1-RESP-CODE       PIC X(02).
+           05  WS-CC-TRAN-STATUS       PIC X(02).
