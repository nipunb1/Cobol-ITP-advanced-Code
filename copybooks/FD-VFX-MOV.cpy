@@ -0,0 +1,12 @@
+      ******************************************************************
+      *COPYBOOK: FD-VFX-MOV
+      *ABSTRACT: FD and record layout for the Vuflix movie/title list.
+      ******************************************************************
+       FD  VML-FILE.
+       01  VML-REC.
+           05  VML-ID-KEY.
+               10  VML-ID          PIC 9(06).
+           05  VML-TITLE           PIC X(30).
+           05  VML-GENRE           PIC X(15).
+           05  VML-PRICE           PIC 9(03)V99.
+           05  FILLER              PIC X(10).
