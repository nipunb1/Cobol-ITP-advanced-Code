@@ -0,0 +1,18 @@
+      ******************************************************************
+      *COPYBOOK: FD-VFX-PUR
+      *ABSTRACT: FD and record layout for the Vuflix titles-purchased
+      *          (VTP) file. VTP-KEY is member id + title id so a
+      *          member can carry many purchased titles.
+      ******************************************************************
+       FD  VTP-FILE.
+       01  VTP-REC.
+           05  VTP-KEY.
+               10  VTP-VM-ID-KEY   PIC 9(08).
+               10  VTP-VML-ID-KEY  PIC 9(06).
+           05  VTP-PUR-DATE        PIC 9(08).
+           05  VTP-PUR-YM REDEFINES VTP-PUR-DATE.
+               10  VTP-PUR-YEAR    PIC 9(04).
+               10  VTP-PUR-MONTH   PIC 9(02).
+               10  VTP-PUR-DAY     PIC 9(02).
+           05  VTP-PRICE           PIC 9(03)V99.
+           05  FILLER              PIC X(10).
