@@ -0,0 +1,6 @@
+      ******************************************************************
+      *COPYBOOK: FD-STMT-RPT
+      *ABSTRACT: FD for the monthly member statement report.
+      ******************************************************************
+       FD  STMT-RPT.
+       01  STMT-LINE                   PIC X(80).
