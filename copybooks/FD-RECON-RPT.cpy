@@ -0,0 +1,7 @@
+      ******************************************************************
+      *COPYBOOK: FD-RECON-RPT
+      *ABSTRACT: FD for the VTP/CC-TRAN reconciliation exceptions
+      *          report.
+      ******************************************************************
+       FD  RECON-RPT.
+       01  RECON-LINE                  PIC X(80).
