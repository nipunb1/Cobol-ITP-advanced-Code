@@ -0,0 +1,63 @@
+      ******************************************************************
+      *COPYBOOK: WS-VFX
+      *ABSTRACT: Working storage for the Vuflix titles purchased page.
+      ******************************************************************
+       01  WS-VFX-FIELDS.
+           05  WS-TSTAMP               PIC X(21).
+           05  VFX-M-PROG              PIC X(20).
+           05  WS-VM-STATUS            PIC X(02).
+           05  WS-VML-STATUS           PIC X(02).
+           05  WS-VTP-STATUS           PIC X(02).
+           05  WS-ZIP-STATUS           PIC X(02).
+           05  WS-BMK-STATUS           PIC X(02).
+           05  WS-AUDIT-STATUS         PIC X(02).
+           05  WS-CRT-STATUS           PIC 9(04).
+           05  WS-OPERATOR-ID          PIC X(08).
+           05  VFX-4-SEARCH-ID         PIC 9(08).
+           05  VFX-4-CHECK             PIC X(01).
+           05  VFX-4-RESP              PIC X(01).
+           05  VFX-4-CTR               PIC 9(02) COMP.
+           05  VFX-4-ID                PIC 9(06).
+           05  VFX-4-TITLE             PIC X(30).
+           05  VFX-4-GENRE             PIC X(15).
+           05  VFX-4-PRICE             PIC 9(03)V99.
+           05  VFX-4-LOOP              PIC X(01).
+           05  VFX-4-BUY-RESP          PIC X(01).
+           05  VFX-4-BUY-CONF          PIC X(01).
+           05  VFX-4-BUY-ID-KEY.
+               10  VFX-4-BUY-ID        PIC 9(06).
+           05  VFX-4-CALL-ITEM         PIC X(30).
+           05  VFX-4-CALL-TYPE         PIC X(01).
+           05  VFX-4-CALL-REF-TS       PIC X(21).
+           05  WS-SRCH-LNAME           PIC X(15).
+           05  WS-SRCH-FNAME           PIC X(15).
+           05  WS-NAME-CTR             PIC 9(02) COMP.
+           05  WS-NAME-DONE            PIC X(01).
+           05  VFX-4-ZIP-NF            PIC X(01).
+           05  VFX-4-ZIP-NF-CTR        PIC 9(05) COMP.
+           05  VFX-4-QUIT              PIC X(01).
+           05  VFX-4-REFUND-RESP       PIC X(01).
+           05  VFX-4-REFUND-CONF       PIC X(01).
+           05  VFX-4-REFUND-ID-KEY.
+               10  VFX-4-REFUND-ID     PIC 9(06).
+           05  VFX-4-CALL-RESULT       PIC X(01).
+           05  VFX-4-PAGE-NUM          PIC 9(02) COMP.
+           05  VFX-4-PAGE-TBL.
+               10  VFX-4-PAGE-KEY      PIC 9(06) OCCURS 50 TIMES.
+           05  VFX-4-PAGE-DONE         PIC X(01).
+           05  VFX-4-PAGE-EOF          PIC X(01).
+           05  VFX-4-PAGE-LINE-CTR     PIC 9(02) COMP.
+           05  VFX-4-PAGE-RESP         PIC X(01).
+           05  VFX-2-MSG               PIC X(30).
+
+       01  WS-AUDIT-LINE.
+           05  WS-AUD-TSTAMP           PIC X(21).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-AUD-OPERATOR         PIC X(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-AUD-MEMBER-ID        PIC 9(08).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-AUD-RESULT           PIC X(09).
+           05  FILLER                  PIC X(31) VALUE SPACES.
+
+       COPY WS-ORIG-ADDR.
