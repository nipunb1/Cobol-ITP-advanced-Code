@@ -0,0 +1,9 @@
+      ******************************************************************
+      *COPYBOOK: SELECT-BMK
+      *ABSTRACT: FILE-CONTROL entry for the Vuflix browse bookmark file.
+      ******************************************************************
+           SELECT BMK-FILE ASSIGN TO BMKFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BMK-KEY
+               FILE STATUS IS WS-BMK-STATUS.
