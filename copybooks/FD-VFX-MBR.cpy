@@ -0,0 +1,17 @@
+      ******************************************************************
+      *COPYBOOK: FD-VFX-MBR
+      *ABSTRACT: FD and record layout for the Vuflix member master.
+      ******************************************************************
+       FD  VM-FILE.
+       01  VM-REC.
+           05  VM-ID-KEY.
+               10  VM-ID           PIC 9(08).
+           05  VM-NAME.
+               10  VM-LNAME        PIC X(15).
+               10  VM-FNAME        PIC X(15).
+           05  VM-ADDRESS          PIC X(25).
+           05  VM-ZIP              PIC 9(05).
+           05  VM-PHONE            PIC X(10).
+           05  VM-EMAIL            PIC X(30).
+           05  VM-CC               PIC X(16).
+           05  FILLER              PIC X(10).
