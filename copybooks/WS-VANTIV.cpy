@@ -0,0 +1,9 @@
+      ******************************************************************
+      *COPYBOOK: WS-VANTIV
+      *ABSTRACT: Working storage for the Vantiv acquirer link, used to
+      *          route Amex/Discover charges that Capital One does not
+      *          acquire for this merchant.
+      ******************************************************************
+       01  WS-VANTIV-FIELDS.
+           05  WS-VANTIV-MERCHANT-ID   PIC X(10) VALUE 'VANTIVM001'.
+           05  WS-VANTIV-RESP-CODE     PIC X(02).
