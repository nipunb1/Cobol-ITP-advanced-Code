@@ -0,0 +1,6 @@
+      ******************************************************************
+      *COPYBOOK: FD-AUDIT-LOG
+      *ABSTRACT: FD and record layout for the member-lookup audit log.
+      ******************************************************************
+       FD  AUDIT-LOG.
+       01  AUDIT-LINE                  PIC X(80).
