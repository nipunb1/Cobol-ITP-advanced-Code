@@ -0,0 +1,9 @@
+      ******************************************************************
+      *COPYBOOK: SELECT-VFX-MOV
+      *ABSTRACT: FILE-CONTROL entry for the Vuflix movie/title list.
+      ******************************************************************
+           SELECT VML-FILE ASSIGN TO VMLFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VML-ID-KEY
+               FILE STATUS IS WS-VML-STATUS.
