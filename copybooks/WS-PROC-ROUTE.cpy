@@ -0,0 +1,16 @@
+      ******************************************************************
+      *COPYBOOK: WS-PROC-ROUTE
+      *ABSTRACT: Card-brand-to-acquirer routing fields for
+      *          G3-LINK-CC-TRANS. Visa/MasterCard route to Capital
+      *          One; Amex/Discover route to Vantiv.
+      ******************************************************************
+       01  WS-PROC-ROUTE-FIELDS.
+           05  WS-CARD-BRAND           PIC X(04).
+               88  WS-BRAND-VISA           VALUE 'VISA'.
+               88  WS-BRAND-MSTR           VALUE 'MSTR'.
+               88  WS-BRAND-AMEX           VALUE 'AMEX'.
+               88  WS-BRAND-DISC           VALUE 'DISC'.
+               88  WS-BRAND-UNKNOWN        VALUE 'UNKN'.
+           05  WS-ACTIVE-MERCHANT-ID   PIC X(10).
+           05  WS-FOUND-REF-TS         PIC X(21).
+           05  WS-SCAN-DONE            PIC X(01).
