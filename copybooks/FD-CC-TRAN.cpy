@@ -0,0 +1,20 @@
+      ******************************************************************
+      *COPYBOOK: FD-CC-TRAN
+      *ABSTRACT: FD and record layout for the credit card transaction
+      *          ledger. CC-TRAN-KEY is CC-ID + CC-TRAN-TSTAMP so a
+      *          card can carry many transactions.
+      ******************************************************************
+       FD  CC-TRAN-FILE.
+       01  CC-TRAN-REC.
+           05  CC-TRAN-KEY.
+               10  CC-ID           PIC 9(08).
+               10  CC-TRAN-TSTAMP  PIC X(21).
+           05  TRAN-TYPE           PIC X(01).
+               88  TRAN-TYPE-PURCHASE     VALUE 'W'.
+               88  TRAN-TYPE-REFUND       VALUE 'R'.
+               88  TRAN-TYPE-DECLINED     VALUE 'D'.
+           05  CC-TRAN-PRICE       PIC S9(3)V99.
+           05  CC-TRAN-ITEM        PIC X(30).
+           05  CC-TRAN-REF-TSTAMP  PIC X(21).
+           05  CC-TRAN-BRAND       PIC X(04).
+           05  FILLER              PIC X(06).
