@@ -0,0 +1,8 @@
+      ******************************************************************
+      *COPYBOOK: SELECT-RECON-RPT
+      *ABSTRACT: FILE-CONTROL entry for the VTP/CC-TRAN reconciliation
+      *          exceptions report.
+      ******************************************************************
+           SELECT RECON-RPT ASSIGN TO RECONRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-RPT-STATUS.
