@@ -0,0 +1,63 @@
+      ******************************************************************
+      *COPYBOOK: WS-GENRE
+      *ABSTRACT: Working storage for the genre sales analytics batch
+      *          report.
+      ******************************************************************
+       01  WS-GENRE-FIELDS.
+           05  WS-GENRE-RPT-STATUS     PIC X(02).
+           05  WS-VTP-STATUS           PIC X(02).
+           05  WS-VML-STATUS           PIC X(02).
+           05  WS-EOF-VTP              PIC X(01) VALUE 'N'.
+           05  WS-VTP-CTR              PIC 9(05) COMP VALUE ZERO.
+           05  WS-GENRE-CTR            PIC 9(02) COMP VALUE ZERO.
+           05  WS-GENRE-OVFL-CTR       PIC 9(05) COMP VALUE ZERO.
+           05  WS-GX                   PIC 9(02) COMP.
+           05  WS-MX                   PIC 9(02) COMP.
+           05  WS-GENRE-TBL.
+               10  WS-GENRE-ENTRY OCCURS 30 TIMES.
+                   15  WS-GENRE-NAME       PIC X(15).
+                   15  WS-GENRE-QTY        PIC 9(07) COMP.
+                   15  WS-GENRE-TOTAL      PIC 9(07)V99.
+                   15  WS-GENRE-MONTH-TBL.
+                       20  WS-GENRE-MONTH OCCURS 12 TIMES.
+                           25  WS-GM-QTY   PIC 9(05) COMP.
+                           25  WS-GM-TOTAL PIC 9(07)V99.
+
+       01  WS-HDR1.
+           05  FILLER PIC X(43) VALUE
+       'VUFLIX GENRE SALES ANALYTICS - ALL PERIODS'.
+           05  FILLER                  PIC X(37) VALUE SPACES.
+
+       01  WS-HDR2.
+           05  FILLER PIC X(45) VALUE
+       'GENRE           TITLES SOLD      TOTAL SALES'.
+           05  FILLER                  PIC X(35) VALUE SPACES.
+
+       01  WS-GENRE-DTL.
+           05  WS-GL-NAME              PIC X(15).
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  WS-GL-QTY               PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  WS-GL-TOTAL             PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(37) VALUE SPACES.
+
+       01  WS-MONTH-HDR.
+           05  FILLER PIC X(40) VALUE
+       '   MONTH      TITLES SOLD  TOTAL SALES'.
+           05  FILLER                  PIC X(40) VALUE SPACES.
+
+       01  WS-MONTH-LINE.
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-ML-MONTH             PIC 99.
+           05  FILLER                  PIC X(06) VALUE SPACES.
+           05  WS-ML-QTY               PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  WS-ML-TOTAL             PIC ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(50) VALUE SPACES.
+
+       01  WS-BLANK-LINE.
+           05  FILLER                  PIC X(80) VALUE SPACES.
+
+       01  WS-CTR-LINE.
+           05  WS-CTR-LABEL            PIC X(35).
+           05  WS-CTR-VALUE            PIC ZZZZ9.
