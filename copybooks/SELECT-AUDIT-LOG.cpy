@@ -0,0 +1,7 @@
+      ******************************************************************
+      *COPYBOOK: SELECT-AUDIT-LOG
+      *ABSTRACT: FILE-CONTROL entry for the member-lookup audit log.
+      ******************************************************************
+           SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
