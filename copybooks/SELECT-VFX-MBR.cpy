@@ -0,0 +1,10 @@
+      ******************************************************************
+      *COPYBOOK: SELECT-VFX-MBR
+      *ABSTRACT: FILE-CONTROL entry for the Vuflix member master.
+      ******************************************************************
+           SELECT VM-FILE ASSIGN TO VMFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VM-ID-KEY
+               ALTERNATE RECORD KEY IS VM-NAME WITH DUPLICATES
+               FILE STATUS IS WS-VM-STATUS.
