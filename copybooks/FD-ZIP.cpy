@@ -0,0 +1,11 @@
+      ******************************************************************
+      *COPYBOOK: FD-ZIP
+      *ABSTRACT: FD and record layout for the zip code master.
+      ******************************************************************
+       FD  ZIP-MST-OUT.
+       01  ZIP-REC.
+           05  ZIP-KEY.
+               10  ZIP-CODE        PIC 9(05).
+           05  ZIP-CITYO           PIC X(20).
+           05  ZIP-STATEO          PIC X(02).
+           05  FILLER              PIC X(10).
