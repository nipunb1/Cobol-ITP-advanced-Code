@@ -0,0 +1,10 @@
+      ******************************************************************
+      *COPYBOOK: SELECT-VFX-PUR
+      *ABSTRACT: FILE-CONTROL entry for the Vuflix titles-purchased
+      *          (VTP) file.
+      ******************************************************************
+           SELECT VTP-FILE ASSIGN TO VTPFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS VTP-KEY
+               FILE STATUS IS WS-VTP-STATUS.
