@@ -0,0 +1,10 @@
+      ******************************************************************
+      *COPYBOOK: SELECT-CC-TRAN
+      *ABSTRACT: FILE-CONTROL entry for the credit card transaction
+      *          ledger.
+      ******************************************************************
+           SELECT CC-TRAN-FILE ASSIGN TO CCTRANF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CC-TRAN-KEY
+               FILE STATUS IS WS-CC-TRAN-STATUS.
