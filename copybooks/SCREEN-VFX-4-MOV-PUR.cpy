@@ -0,0 +1,141 @@
+      ******************************************************************
+      *COPYBOOK: SCREEN-VFX-4-MOV-PUR
+      *ABSTRACT: Screens for the Vuflix titles purchased page.
+      ******************************************************************
+       01  OPIDSCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01 VALUE 'ENTER OPERATOR ID:'.
+           05  OPID        LINE 01 COL 20 PIC X(08)
+                            USING WS-OPERATOR-ID.
+
+       01  PAGEPROMPTSCREEN.
+           05  LINE 17 COL 01 VALUE
+               'PF7=PREV PAGE  PF8=NEXT PAGE  ENTER=DONE: '.
+           05  PAGERESP    LINE 17 COL 44 PIC X(01)
+                            USING VFX-4-PAGE-RESP.
+
+       01  PTSCREEN-HEADER.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01 VALUE 'VUFLIX - TITLES PURCHASED'.
+           05  LINE 02 COL 01 VALUE
+               '--------------------------------------------------'.
+
+       01  PTSCREEN-LABEL.
+           05  LINE 03 COL 01 VALUE 'TITLE ID'.
+           05  LINE 03 COL 12 VALUE 'TITLE'.
+           05  LINE 03 COL 45 VALUE 'GENRE'.
+           05  LINE 03 COL 63 VALUE 'PRICE'.
+
+       01  IDSCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01 VALUE
+               'ENTER MEMBER ID:'.
+           05  CHOOSEID    LINE 01 COL 19 PIC 9(08)
+                            USING VFX-4-SEARCH-ID.
+           05  LINE 02 COL 01 VALUE
+               '(99999999 TO QUIT, 00000000 FOR NAME SEARCH)'.
+
+       01  NAMESCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01 VALUE
+               'ENTER LAST NAME (BLANK TO CANCEL):'.
+           05  NAMELNAME   LINE 01 COL 37 PIC X(15)
+                            USING WS-SRCH-LNAME.
+           05  LINE 02 COL 01 VALUE
+               'ENTER FIRST NAME (OPTIONAL):'.
+           05  NAMEFNAME   LINE 02 COL 31 PIC X(15)
+                            USING WS-SRCH-FNAME.
+
+       01  NAMERESULT-HDR.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01 VALUE 'MATCHING MEMBERS:'.
+           05  LINE 02 COL 01 VALUE
+               'MEMBER ID   LAST NAME        FIRST NAME'.
+
+       01  NAMERESULT-LINE.
+           05  LINE PLUS 1 COL 01 PIC 9(08) FROM VM-ID.
+           05             COL 13 PIC X(15) FROM VM-LNAME.
+           05             COL 29 PIC X(15) FROM VM-FNAME.
+
+       01  CHECKSCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01 VALUE 'MEMBER ID   : '.
+           05  LINE 01 COL 15 PIC 9(08) FROM VFX-4-ORIG-ID.
+           05  LINE 02 COL 01 VALUE 'NAME        : '.
+           05  LINE 02 COL 15 PIC X(15) FROM VFX-4-ORIG-FNAME.
+           05  LINE 02 COL 31 PIC X(15) FROM VFX-4-ORIG-LNAME.
+           05  LINE 03 COL 01 VALUE 'ADDRESS     : '.
+           05  LINE 03 COL 15 PIC X(25) FROM VFX-4-ORIG-ADDRESS.
+           05  LINE 04 COL 01 VALUE 'CITY/ST/ZIP : '.
+           05  CHECKCITY   LINE 04 COL 15 PIC X(20)
+                            USING VFX-4-ORIG-CITY.
+           05  CHECKSTATE  LINE 04 COL 36 PIC X(02)
+                            USING VFX-4-ORIG-STATE.
+           05  LINE 04 COL 39 PIC 9(05) FROM VFX-4-ORIG-ZIP.
+           05  LINE 05 COL 01 VALUE 'PHONE       : '.
+           05  LINE 05 COL 15 PIC X(10) FROM VFX-4-ORIG-PHONE.
+           05  LINE 06 COL 01 VALUE 'EMAIL       : '.
+           05  LINE 06 COL 15 PIC X(30) FROM VFX-4-ORIG-EMAIL.
+           05  LINE 07 COL 01 VALUE 'CARD ON FILE: '.
+           05  LINE 07 COL 15 PIC X(16) FROM VFX-4-ORIG-CC.
+           05  LINE 09 COL 01 VALUE 'MESSAGE     : '.
+           05  LINE 09 COL 15 PIC X(30) FROM VFX-2-MSG.
+           05  LINE 11 COL 01 VALUE 'IS THIS CORRECT (Y/N): '.
+           05  CHECK       LINE 11 COL 24 PIC X(01)
+                            USING VFX-4-CHECK.
+
+       01  BUYSCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01 VALUE
+               'ADD A PURCHASE FOR THIS MEMBER (Y/N): '.
+           05  BUYRESP     LINE 01 COL 40 PIC X(01)
+                            USING VFX-4-BUY-RESP.
+
+       01  PICKSCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01 VALUE 'ENTER TITLE ID TO PURCHASE: '.
+           05  PICKID      LINE 01 COL 30 PIC 9(06)
+                            USING VFX-4-BUY-ID.
+
+       01  CONFIRMBUYSCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01 VALUE 'TITLE   : '.
+           05  LINE 01 COL 12 PIC X(30) FROM VFX-4-TITLE.
+           05  LINE 02 COL 01 VALUE 'GENRE   : '.
+           05  LINE 02 COL 12 PIC X(15) FROM VFX-4-GENRE.
+           05  LINE 03 COL 01 VALUE 'PRICE   : '.
+           05  LINE 03 COL 12 PIC ZZ9.99 FROM VFX-4-PRICE.
+           05  LINE 05 COL 01 VALUE 'CONFIRM PURCHASE (Y/N): '.
+           05  BUYCONF     LINE 05 COL 26 PIC X(01)
+                            USING VFX-4-BUY-CONF.
+
+       01  REFUNDSCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01 VALUE
+               'PROCESS A REFUND FOR THIS MEMBER (Y/N): '.
+           05  REFUNDRESP  LINE 01 COL 42 PIC X(01)
+                            USING VFX-4-REFUND-RESP.
+
+       01  REFUNDPICKSCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01 VALUE 'ENTER TITLE ID TO REFUND: '.
+           05  REFUNDPICKID LINE 01 COL 28 PIC 9(06)
+                            USING VFX-4-REFUND-ID.
+
+       01  CONFIRMREFUNDSCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COL 01 VALUE 'TITLE   : '.
+           05  LINE 01 COL 12 PIC X(30) FROM VFX-4-TITLE.
+           05  LINE 02 COL 01 VALUE 'GENRE   : '.
+           05  LINE 02 COL 12 PIC X(15) FROM VFX-4-GENRE.
+           05  LINE 03 COL 01 VALUE 'PRICE   : '.
+           05  LINE 03 COL 12 PIC ZZ9.99 FROM VFX-4-PRICE.
+           05  LINE 05 COL 01 VALUE 'CONFIRM REFUND (Y/N): '.
+           05  REFUNDCONF  LINE 05 COL 24 PIC X(01)
+                            USING VFX-4-REFUND-CONF.
+
+       01  VFX-4-VML-LINE.
+           05  LINE PLUS 1 COL 01 PIC 9(06) FROM VFX-4-ID.
+           05             COL 12 PIC X(30) FROM VFX-4-TITLE.
+           05             COL 45 PIC X(15) FROM VFX-4-GENRE.
+           05             COL 63 PIC ZZ9.99 FROM VFX-4-PRICE.
