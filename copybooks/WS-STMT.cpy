@@ -0,0 +1,84 @@
+      ******************************************************************
+      *COPYBOOK: WS-STMT
+      *ABSTRACT: Working storage for the monthly member statement
+      *          batch program.
+      ******************************************************************
+       01  WS-STMT-FIELDS.
+           05  WS-STMT-RPT-STATUS      PIC X(02).
+           05  WS-VM-STATUS            PIC X(02).
+           05  WS-VML-STATUS           PIC X(02).
+           05  WS-VTP-STATUS           PIC X(02).
+           05  WS-ZIP-STATUS           PIC X(02).
+           05  WS-EOF-VM               PIC X(01) VALUE 'N'.
+           05  WS-SCAN-DONE            PIC X(01).
+           05  WS-ANY-TITLE            PIC X(01).
+           05  WS-CUR-TSTAMP           PIC X(21).
+           05  WS-CUR-DATE REDEFINES WS-CUR-TSTAMP.
+               10  WS-CUR-YEAR         PIC 9(04).
+               10  WS-CUR-MONTH        PIC 9(02).
+               10  FILLER              PIC X(15).
+           05  WS-STMT-YEAR            PIC 9(04).
+           05  WS-STMT-MONTH           PIC 9(02).
+           05  WS-RUNNING-TOTAL        PIC 9(05)V99 VALUE ZERO.
+           05  WS-MBR-CTR              PIC 9(05) COMP VALUE ZERO.
+           05  WS-STMT-CTR             PIC 9(05) COMP VALUE ZERO.
+
+       01  WS-ADDR-LINE1.
+           05  FILLER                  PIC X(14) VALUE 'MEMBER ID    :'.
+           05  WS-A-ID                 PIC 9(08).
+           05  FILLER                  PIC X(58) VALUE SPACES.
+
+       01  WS-ADDR-LINE2.
+           05  FILLER                  PIC X(14) VALUE 'NAME         :'.
+           05  WS-A-FNAME              PIC X(15).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-A-LNAME              PIC X(15).
+           05  FILLER                  PIC X(35) VALUE SPACES.
+
+       01  WS-ADDR-LINE3.
+           05  FILLER                  PIC X(14) VALUE 'ADDRESS      :'.
+           05  WS-A-ADDR               PIC X(25).
+           05  FILLER                  PIC X(41) VALUE SPACES.
+
+       01  WS-ADDR-LINE4.
+           05  FILLER                  PIC X(14) VALUE 'CITY/ST/ZIP  :'.
+           05  WS-A-CITY               PIC X(20).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-A-STATE              PIC X(02).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-A-ZIP                PIC 9(05).
+           05  FILLER                  PIC X(37) VALUE SPACES.
+
+       01  WS-TITLE-HDR.
+           05  FILLER PIC X(64) VALUE
+       'TITLE ID  TITLE                          GENRE           PRICE'.
+           05  FILLER                  PIC X(16) VALUE SPACES.
+
+       01  WS-TITLE-DTL.
+           05  WS-T-ID                 PIC 9(06).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-T-TITLE              PIC X(30).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-T-GENRE              PIC X(15).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  WS-T-PRICE              PIC ZZZ9.99.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER                  PIC X(31) VALUE
+               'STATEMENT TOTAL FOR THE MONTH:'.
+           05  WS-TOT-PRICE            PIC ZZZZ9.99.
+           05  FILLER                  PIC X(41) VALUE SPACES.
+
+       01  WS-NOACTIVITY-LINE.
+           05  FILLER PIC X(33) VALUE
+               'NO TITLES PURCHASED THIS PERIOD.'.
+           05  FILLER                  PIC X(47) VALUE SPACES.
+
+       01  WS-BLANK-LINE.
+           05  FILLER                  PIC X(80) VALUE SPACES.
+
+       01  WS-CTR-LINE.
+           05  WS-CTR-LABEL            PIC X(35).
+           05  WS-CTR-VALUE            PIC ZZZZ9.
+           05  FILLER                  PIC X(40) VALUE SPACES.
