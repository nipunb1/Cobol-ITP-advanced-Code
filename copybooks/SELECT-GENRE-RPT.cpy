@@ -0,0 +1,8 @@
+      ******************************************************************
+      *COPYBOOK: SELECT-GENRE-RPT
+      *ABSTRACT: FILE-CONTROL entry for the genre sales analytics
+      *          report.
+      ******************************************************************
+           SELECT GENRE-RPT ASSIGN TO GENRERPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GENRE-RPT-STATUS.
