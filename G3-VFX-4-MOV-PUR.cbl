@@ -7,10 +7,17 @@
        PROGRAM-ID. G3-VFX-4-MOV-PUR IS INITIAL.
       ******************************************************************
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-CRT-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
        COPY SELECT-VFX-PUR.
        COPY SELECT-VFX-MOV.
        COPY SELECT-VFX-MBR.
        COPY SELECT-ZIP.
+       COPY SELECT-BMK.
+       COPY SELECT-AUDIT-LOG.
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -18,7 +25,9 @@
        COPY FD-VFX-MOV.
        COPY FD-VFX-MBR.
        COPY FD-ZIP.
-       
+       COPY FD-BMK.
+       COPY FD-AUDIT-LOG.
+
        WORKING-STORAGE SECTION.
        COPY WS-VFX.
        
@@ -29,117 +38,389 @@
        000-MAIN.
        MOVE FUNCTION CURRENT-DATE TO WS-TSTAMP.
        MOVE 'G3-VFX-4-MOV-PUR' TO VFX-M-PROG.
-       OPEN INPUT  VTP-FILE
-                   VML-FILE
+       OPEN I-O    VTP-FILE
+                   BMK-FILE
+       OPEN INPUT  VML-FILE
                    VM-FILE
                    ZIP-MST-OUT.
+       OPEN EXTEND AUDIT-LOG.
+       DISPLAY OPIDSCREEN.
+       ACCEPT OPID.
        PERFORM 100-CHECK.
-       DISPLAY PTSCREEN-HEADER.
-       DISPLAY PTSCREEN-LABEL.
-       DISPLAY SPACES.
-       
-       MOVE VFX-4-SEARCH-ID TO VTP-VM-ID-KEY.
-       START VTP-FILE KEY NOT LESS THAN VTP-VM-ID-KEY                                      
-           INVALID KEY
-               DISPLAY 'OOPS'
+       IF VFX-4-QUIT NOT = 'Y'
+           PERFORM 150-BROWSE-VTP
+           PERFORM 300-BUY-TITLE
+           PERFORM 350-REFUND-TITLE
+           IF VFX-4-ZIP-NF-CTR > 0
+               DISPLAY 'ZIP CODES NOT ON FILE THIS SESSION: '
+                       VFX-4-ZIP-NF-CTR
                ACCEPT VFX-4-RESP
-           NOT INVALID KEY
-               READ VTP-FILE NEXT RECORD
-                   
-               PERFORM 100-DISPLAY
-       END-START.
-       PERFORM UNTIL VFX-4-CHECK = 'Q'
-           READ VTP-FILE NEXT RECORD
-               AT END
-                   MOVE 'Q' TO VFX-4-CHECK
-               NOT AT END
-                   PERFORM 100-DISPLAY
-           END-READ
-       END-PERFORM.
+           END-IF
+       END-IF.
        CLOSE   VTP-FILE
+               BMK-FILE
                VML-FILE
                VM-FILE
-               ZIP-MST-OUT.
+               ZIP-MST-OUT
+               AUDIT-LOG.
        ACCEPT  VFX-4-RESP.
        GOBACK.
       ******************************************************************
-       100-DISPLAY.
-       ADD 1 TO VFX-4-CTR.
-       IF VFX-4-CTR GREATER THAN 15
+       150-BROWSE-VTP.
+       MOVE 1    TO VFX-4-PAGE-NUM.
+       MOVE ZERO TO VFX-4-PAGE-KEY (VFX-4-PAGE-NUM).
+       MOVE WS-OPERATOR-ID  TO BMK-OPERATOR-ID.
+       MOVE VFX-4-SEARCH-ID TO BMK-VM-ID.
+       READ BMK-FILE
+           INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               MOVE BMK-VML-ID TO VFX-4-PAGE-KEY (VFX-4-PAGE-NUM)
+       END-READ.
+       MOVE 'N' TO VFX-4-PAGE-DONE.
+       PERFORM UNTIL VFX-4-PAGE-DONE = 'Y'
+           MOVE VFX-4-SEARCH-ID                 TO VTP-VM-ID-KEY
+           MOVE VFX-4-PAGE-KEY (VFX-4-PAGE-NUM)  TO VTP-VML-ID-KEY
+           START VTP-FILE KEY NOT LESS THAN VTP-KEY
+               INVALID KEY
+                   MOVE 'Y' TO VFX-4-PAGE-EOF
+               NOT INVALID KEY
+                   MOVE 'N' TO VFX-4-PAGE-EOF
+           END-START
            DISPLAY PTSCREEN-HEADER
            DISPLAY PTSCREEN-LABEL
            DISPLAY SPACES
-           MOVE 1 TO VFX-4-CTR
-       END-IF.
-       IF VTP-VM-ID-KEY = VFX-4-SEARCH-ID
-           IF VTP-VML-ID-KEY = VFX-4-ID
-               MOVE 'O' TO VFX-4-LOOP
-           ELSE
-               MOVE VTP-VML-ID-KEY TO VML-ID-KEY
-               READ VML-FILE KEY VML-ID
-                   INVALID KEY
-                       DISPLAY 'SOMETHING WENT WRONG'
-                       ACCEPT VFX-4-RESP
-                       PERFORM 000-MAIN
-                   NOT INVALID KEY
-                       MOVE VML-ID     TO VFX-4-ID
-                       MOVE VML-TITLE  TO VFX-4-TITLE
-                       MOVE VML-GENRE  TO VFX-4-GENRE
-                       MOVE VML-PRICE  TO VFX-4-PRICE
-               END-READ
-           END-IF
-           IF VFX-4-LOOP = 'O'
-               CONTINUE
-           ELSE
-               DISPLAY VFX-4-VML-LINE
+           IF VFX-4-PAGE-EOF NOT = 'Y'
+               PERFORM 160-DISPLAY-PAGE
            END-IF
+           PERFORM 170-PAGE-PROMPT
+       END-PERFORM.
+      ******************************************************************
+       160-DISPLAY-PAGE.
+       MOVE 0   TO VFX-4-PAGE-LINE-CTR.
+       MOVE 'N' TO VFX-4-PAGE-EOF.
+       PERFORM UNTIL VFX-4-PAGE-LINE-CTR = 15 OR VFX-4-PAGE-EOF = 'Y'
+           READ VTP-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO VFX-4-PAGE-EOF
+               NOT AT END
+                   IF VTP-VM-ID-KEY NOT = VFX-4-SEARCH-ID
+                       MOVE 'Y' TO VFX-4-PAGE-EOF
+                   ELSE
+                       IF VFX-4-PAGE-LINE-CTR = 0
+                           MOVE VTP-VML-ID-KEY
+                               TO VFX-4-PAGE-KEY (VFX-4-PAGE-NUM)
+                       END-IF
+                       ADD 1 TO VFX-4-PAGE-LINE-CTR
+                       PERFORM 165-DISPLAY-LINE
+                   END-IF
+           END-READ
+       END-PERFORM.
+       IF VFX-4-PAGE-EOF NOT = 'Y' AND VFX-4-PAGE-NUM < 50
+           PERFORM 166-PEEK-NEXT-PAGE
        END-IF.
+      ******************************************************************
+       166-PEEK-NEXT-PAGE.
+       READ VTP-FILE NEXT RECORD
+           AT END
+               MOVE 'Y' TO VFX-4-PAGE-EOF
+           NOT AT END
+               IF VTP-VM-ID-KEY NOT = VFX-4-SEARCH-ID
+                   MOVE 'Y' TO VFX-4-PAGE-EOF
+               ELSE
+                   MOVE VTP-VML-ID-KEY
+                       TO VFX-4-PAGE-KEY (VFX-4-PAGE-NUM + 1)
+               END-IF
+       END-READ.
+      ******************************************************************
+       165-DISPLAY-LINE.
+       IF VTP-VML-ID-KEY = VFX-4-ID
+           MOVE 'O' TO VFX-4-LOOP
+       ELSE
+           MOVE VTP-VML-ID-KEY TO VML-ID-KEY
+           READ VML-FILE KEY VML-ID
+               INVALID KEY
+                   DISPLAY 'SOMETHING WENT WRONG'
+                   ACCEPT VFX-4-RESP
+               NOT INVALID KEY
+                   MOVE VML-ID     TO VFX-4-ID
+                   MOVE VML-TITLE  TO VFX-4-TITLE
+                   MOVE VML-GENRE  TO VFX-4-GENRE
+                   MOVE VML-PRICE  TO VFX-4-PRICE
+           END-READ
+       END-IF.
+       IF VFX-4-LOOP = 'O'
+           CONTINUE
+       ELSE
+           DISPLAY VFX-4-VML-LINE
+       END-IF.
+      ******************************************************************
+       170-PAGE-PROMPT.
+       DISPLAY PAGEPROMPTSCREEN.
+       ACCEPT PAGERESP.
+       EVALUATE WS-CRT-STATUS
+           WHEN 1007
+               IF VFX-4-PAGE-NUM GREATER THAN 1
+                   SUBTRACT 1 FROM VFX-4-PAGE-NUM
+               END-IF
+           WHEN 1008
+               IF VFX-4-PAGE-EOF NOT = 'Y'
+                  AND VFX-4-PAGE-NUM LESS THAN 50
+                   ADD 1 TO VFX-4-PAGE-NUM
+               END-IF
+           WHEN OTHER
+               MOVE 'Y'             TO VFX-4-PAGE-DONE
+               MOVE WS-OPERATOR-ID  TO BMK-OPERATOR-ID
+               MOVE VFX-4-SEARCH-ID TO BMK-VM-ID
+               MOVE VFX-4-PAGE-KEY (VFX-4-PAGE-NUM) TO BMK-VML-ID
+               WRITE BMK-REC
+                   INVALID KEY
+                       REWRITE BMK-REC
+               END-WRITE
+       END-EVALUATE.
       ******************************************************************
        100-CHECK.
+       MOVE 'N' TO VFX-4-QUIT.
        DISPLAY IDSCREEN.
        ACCEPT CHOOSEID.
        IF VFX-4-SEARCH-ID = '99999999'
-           GOBACK
+           MOVE 'Y' TO VFX-4-QUIT
        END-IF.
-       PERFORM UNTIL VFX-4-CHECK = 'Y' OR 'y'
-           MOVE SPACES TO VFX-4-CHECK
-           MOVE VFX-4-SEARCH-ID TO VM-ID-KEY
-           READ VM-FILE
-               INVALID KEY
-                   MOVE 'INVALID ID' TO VFX-2-MSG
-               NOT INVALID KEY
-                   MOVE SPACES TO VFX-2-MSG
-                   PERFORM 200-MOVE
-           END-READ
-           IF VFX-4-RESP = 'C'
-               CONTINUE
-           ELSE
-               DISPLAY IDSCREEN
-               ACCEPT CHOOSEID
+       IF VFX-4-QUIT NOT = 'Y' AND VFX-4-SEARCH-ID = '00000000'
+           PERFORM 110-NAME-SEARCH
+           DISPLAY IDSCREEN
+           ACCEPT CHOOSEID
+           IF VFX-4-SEARCH-ID = '99999999'
+               MOVE 'Y' TO VFX-4-QUIT
            END-IF
-       END-PERFORM.
+       END-IF.
+       IF VFX-4-QUIT NOT = 'Y'
+           PERFORM UNTIL VFX-4-CHECK = 'Y' OR 'y' OR VFX-4-QUIT = 'Y'
+               MOVE SPACES TO VFX-4-CHECK
+               MOVE VFX-4-SEARCH-ID TO VM-ID-KEY
+               READ VM-FILE
+                   INVALID KEY
+                       MOVE 'INVALID ID' TO VFX-2-MSG
+                       MOVE 'NOT FOUND' TO WS-AUD-RESULT
+                       PERFORM 180-AUDIT-LOOKUP
+                   NOT INVALID KEY
+                       MOVE SPACES TO VFX-2-MSG
+                       MOVE 'FOUND'     TO WS-AUD-RESULT
+                       PERFORM 180-AUDIT-LOOKUP
+                       PERFORM 200-MOVE
+               END-READ
+               IF VFX-4-QUIT = 'Y'
+                   CONTINUE
+               ELSE
+                   IF VFX-4-RESP = 'C'
+                       CONTINUE
+                   ELSE
+                       DISPLAY IDSCREEN
+                       ACCEPT CHOOSEID
+                   END-IF
+               END-IF
+           END-PERFORM
+       END-IF.
+      ******************************************************************
+       180-AUDIT-LOOKUP.
+       MOVE WS-TSTAMP        TO WS-AUD-TSTAMP.
+       MOVE WS-OPERATOR-ID   TO WS-AUD-OPERATOR.
+       MOVE VFX-4-SEARCH-ID  TO WS-AUD-MEMBER-ID.
+       WRITE AUDIT-LINE FROM WS-AUDIT-LINE.
+      ******************************************************************
+       190-AUDIT-ZIP-NF.
+       MOVE WS-TSTAMP        TO WS-AUD-TSTAMP.
+       MOVE WS-OPERATOR-ID   TO WS-AUD-OPERATOR.
+       MOVE VM-ID            TO WS-AUD-MEMBER-ID.
+       MOVE 'ZIP N/F'        TO WS-AUD-RESULT.
+       WRITE AUDIT-LINE FROM WS-AUDIT-LINE.
+      ******************************************************************
+       110-NAME-SEARCH.
+       DISPLAY NAMESCREEN.
+       ACCEPT NAMELNAME.
+       ACCEPT NAMEFNAME.
+       IF WS-SRCH-LNAME = SPACES
+           CONTINUE
+       ELSE
+           DISPLAY NAMERESULT-HDR
+           MOVE WS-SRCH-LNAME TO VM-LNAME
+           MOVE 0             TO WS-NAME-CTR
+           MOVE 'N'           TO WS-NAME-DONE
+           START VM-FILE KEY NOT LESS THAN VM-LNAME
+               INVALID KEY
+                   MOVE 'Y' TO WS-NAME-DONE
+           END-START
+           PERFORM UNTIL WS-NAME-DONE = 'Y'
+               READ VM-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-NAME-DONE
+                   NOT AT END
+                       IF VM-LNAME NOT = WS-SRCH-LNAME
+                           MOVE 'Y' TO WS-NAME-DONE
+                       ELSE
+                           IF WS-SRCH-FNAME = SPACES
+                              OR VM-FNAME = WS-SRCH-FNAME
+                               ADD 1 TO WS-NAME-CTR
+                               DISPLAY NAMERESULT-LINE
+                           END-IF
+                           IF WS-NAME-CTR > 15
+                               MOVE 'Y' TO WS-NAME-DONE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+       END-IF.
       ******************************************************************
        200-MOVE.
        MOVE 'C'        TO VFX-4-RESP.
-       MOVE VM-ZIP     TO ZIP-KEY.
-       START   ZIP-MST-OUT KEY NOT LESS THAN   ZIP-KEY.
-       READ    ZIP-MST-OUT KEY IS              ZIP-KEY.
        MOVE SPACES     TO VFX-4-ORIG.
        MOVE VM-ID      TO VFX-4-ORIG-ID.
        MOVE VM-FNAME   TO VFX-4-ORIG-FNAME.
        MOVE VM-LNAME   TO VFX-4-ORIG-LNAME.
        MOVE VM-ADDRESS TO VFX-4-ORIG-ADDRESS.
-       MOVE ZIP-CITYO  TO VFX-4-ORIG-CITY.
-       MOVE ZIP-STATEO TO VFX-4-ORIG-STATE.
+       MOVE VM-ZIP     TO ZIP-KEY.
+       READ    ZIP-MST-OUT KEY IS ZIP-KEY
+           INVALID KEY
+               ADD 1 TO VFX-4-ZIP-NF-CTR
+               MOVE 'Y'    TO VFX-4-ZIP-NF
+               MOVE SPACES TO VFX-4-ORIG-CITY
+               MOVE SPACES TO VFX-4-ORIG-STATE
+               PERFORM 190-AUDIT-ZIP-NF
+           NOT INVALID KEY
+               MOVE 'N'        TO VFX-4-ZIP-NF
+               MOVE ZIP-CITYO  TO VFX-4-ORIG-CITY
+               MOVE ZIP-STATEO TO VFX-4-ORIG-STATE
+       END-READ.
        MOVE VM-ZIP     TO VFX-4-ORIG-ZIP.
        MOVE VM-PHONE   TO VFX-4-ORIG-PHONE.
        MOVE VM-EMAIL   TO VFX-4-ORIG-EMAIL.
        MOVE VM-CC      TO VFX-4-ORIG-CC.
+       IF VFX-4-ZIP-NF = 'Y'
+           MOVE 'ZIP NOT ON FILE-ENTER CITY/ST' TO VFX-2-MSG
+       END-IF.
        DISPLAY CHECKSCREEN.
+       IF VFX-4-ZIP-NF = 'Y'
+           ACCEPT CHECKCITY
+           ACCEPT CHECKSTATE
+       END-IF.
        ACCEPT CHECK.
        IF VFX-4-CHECK = 'Y' OR 'y'
            CONTINUE
        ELSE
            MOVE SPACES TO VFX-4-RESP
            PERFORM 100-CHECK
-       END-IF.
\ No newline at end of file
+       END-IF.
+      ******************************************************************
+       300-BUY-TITLE.
+       DISPLAY BUYSCREEN.
+       ACCEPT BUYRESP.
+       IF VFX-4-BUY-RESP = 'Y' OR 'y'
+           DISPLAY PICKSCREEN
+           ACCEPT PICKID
+           MOVE VFX-4-BUY-ID TO VML-ID-KEY
+           READ VML-FILE KEY VML-ID
+               INVALID KEY
+                   DISPLAY 'TITLE NOT FOUND'
+                   ACCEPT VFX-4-RESP
+               NOT INVALID KEY
+                   MOVE VML-ID     TO VFX-4-ID
+                   MOVE VML-TITLE  TO VFX-4-TITLE
+                   MOVE VML-GENRE  TO VFX-4-GENRE
+                   MOVE VML-PRICE  TO VFX-4-PRICE
+                   DISPLAY CONFIRMBUYSCREEN
+                   ACCEPT BUYCONF
+                   IF VFX-4-BUY-CONF = 'Y' OR 'y'
+                       PERFORM 310-WRITE-PURCHASE
+                   END-IF
+           END-READ
+       END-IF.
+      ******************************************************************
+       310-WRITE-PURCHASE.
+       MOVE VFX-4-SEARCH-ID   TO VTP-VM-ID-KEY.
+       MOVE VFX-4-ID          TO VTP-VML-ID-KEY.
+       MOVE WS-TSTAMP (1:8)   TO VTP-PUR-DATE.
+       MOVE VFX-4-PRICE       TO VTP-PRICE.
+       WRITE VTP-REC
+           INVALID KEY
+               DISPLAY 'TITLE ALREADY PURCHASED BY THIS MEMBER'
+               ACCEPT VFX-4-RESP
+           NOT INVALID KEY
+               MOVE VFX-4-TITLE TO VFX-4-CALL-ITEM
+               MOVE 'W'         TO VFX-4-CALL-TYPE
+               MOVE SPACES      TO VFX-4-CALL-REF-TS
+               CALL 'G3-LINK-CC-TRANS' USING VFX-4-ORIG-ID
+                                             VFX-4-PRICE
+                                             VFX-4-CALL-ITEM
+                                             VFX-4-CALL-TYPE
+                                             VFX-4-CALL-REF-TS
+                                             VFX-4-ORIG-CC
+                                             VFX-4-CALL-RESULT
+               END-CALL
+               IF VFX-4-CALL-RESULT = 'D'
+                   DELETE VTP-FILE RECORD
+                       INVALID KEY
+                           CONTINUE
+                   END-DELETE
+                   DISPLAY 'CARD DECLINED - PURCHASE NOT COMPLETED'
+                   ACCEPT VFX-4-RESP
+               ELSE
+                   DISPLAY 'PURCHASE RECORDED'
+                   ACCEPT VFX-4-RESP
+               END-IF
+       END-WRITE.
+      ******************************************************************
+       350-REFUND-TITLE.
+       DISPLAY REFUNDSCREEN.
+       ACCEPT REFUNDRESP.
+       IF VFX-4-REFUND-RESP = 'Y' OR 'y'
+           DISPLAY REFUNDPICKSCREEN
+           ACCEPT REFUNDPICKID
+           MOVE VFX-4-SEARCH-ID TO VTP-VM-ID-KEY
+           MOVE VFX-4-REFUND-ID TO VTP-VML-ID-KEY
+           READ VTP-FILE
+               INVALID KEY
+                   DISPLAY 'PURCHASE NOT FOUND FOR THIS MEMBER'
+                   ACCEPT VFX-4-RESP
+               NOT INVALID KEY
+                   MOVE VTP-VML-ID-KEY TO VML-ID-KEY
+                   READ VML-FILE KEY VML-ID
+                       INVALID KEY
+                           MOVE SPACES TO VFX-4-TITLE
+                           MOVE SPACES TO VFX-4-GENRE
+                       NOT INVALID KEY
+                           MOVE VML-ID    TO VFX-4-ID
+                           MOVE VML-TITLE TO VFX-4-TITLE
+                           MOVE VML-GENRE TO VFX-4-GENRE
+                   END-READ
+                   MOVE VTP-PRICE TO VFX-4-PRICE
+                   DISPLAY CONFIRMREFUNDSCREEN
+                   ACCEPT REFUNDCONF
+                   IF VFX-4-REFUND-CONF = 'Y' OR 'y'
+                       PERFORM 360-WRITE-REFUND
+                   END-IF
+           END-READ
+       END-IF.
+      ******************************************************************
+       360-WRITE-REFUND.
+       MOVE VFX-4-TITLE TO VFX-4-CALL-ITEM.
+       MOVE 'R'         TO VFX-4-CALL-TYPE.
+       MOVE SPACES      TO VFX-4-CALL-REF-TS.
+       CALL 'G3-LINK-CC-TRANS' USING VFX-4-ORIG-ID
+                                     VFX-4-PRICE
+                                     VFX-4-CALL-ITEM
+                                     VFX-4-CALL-TYPE
+                                     VFX-4-CALL-REF-TS
+                                     VFX-4-ORIG-CC
+                                     VFX-4-CALL-RESULT
+       END-CALL.
+       IF VFX-4-CALL-RESULT = 'D'
+           DISPLAY 'CARD DECLINED - REFUND NOT COMPLETED'
+           ACCEPT VFX-4-RESP
+       ELSE
+           DELETE VTP-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE
+           DISPLAY 'REFUND POSTED'
+           ACCEPT VFX-4-RESP
+       END-IF.
